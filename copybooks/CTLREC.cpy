@@ -0,0 +1,12 @@
+      *================================================================
+      * CTLREC.CPY
+      * Independently supplied control total, read from a control file
+      * (or parameter card) and compared against the computed final
+      * WS-AMOUNT so a source-system mismatch can be told apart from a
+      * numeric overflow.  One record per account (request 007),
+      * CTLFILE presorted by account key to match ACCTMAST.
+      *================================================================
+       01  CTLREC-RECORD.
+           05  CTL-ACCT-KEY            PIC X(10).
+           05  CTL-CONTROL-TOTAL       PIC S9(9)V99
+                                   SIGN TRAILING SEPARATE CHARACTER.
