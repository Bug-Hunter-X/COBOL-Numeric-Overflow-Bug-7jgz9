@@ -0,0 +1,22 @@
+      *================================================================
+      * RPTSNAP.CPY
+      * Feed file from ACCUM010 to RPT010.  One "D"etail record per
+      * accumulated transaction (the per-iteration WS-AMOUNT snapshot
+      * that used to just be a DISPLAY) plus one "S"ummary record per
+      * account carrying that account's final WS-COUNT / overflow
+      * status.  RS-ACCT-KEY identifies which account a record belongs
+      * to so RPT010 can print one section per account (request 007).
+      *================================================================
+       01  RPTSNAP-RECORD.
+           05  RS-ACCT-KEY             PIC X(10).
+           05  RS-REC-TYPE             PIC X(01).
+               88  RS-DETAIL-REC               VALUE 'D'.
+               88  RS-SUMMARY-REC               VALUE 'S'.
+           05  RS-RUN-DATE             PIC 9(08).
+           05  RS-ITERATION            PIC 9(03).
+           05  RS-RUNNING-AMOUNT       PIC S9(9)V99
+                                   SIGN TRAILING SEPARATE CHARACTER.
+           05  RS-FINAL-COUNT          PIC 9(03).
+           05  RS-OVERFLOW-COUNT       PIC 9(05).
+           05  RS-RECON-STATUS         PIC X(01).
+           05  RS-NEG-ADJUST-COUNT     PIC 9(05).
