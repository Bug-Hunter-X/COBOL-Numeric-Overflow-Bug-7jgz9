@@ -0,0 +1,19 @@
+      *================================================================
+      * PARMREC.CPY
+      * Run-control parameters for ACCUM010, read once at start from
+      * PARMFILE so operations can change the per-transaction add
+      * amount and the loop's iteration bound without a recompile.
+      * PARM-MAX-ITERATIONS caps how many transactions a single run
+      * will accumulate (replaces the old hardcoded "UNTIL WS-COUNT >
+      * 10").  PARM-ADD-AMOUNT replaces the old hardcoded "ADD 10.25"
+      * and is used when TRANFILE cannot be opened, so a site without
+      * a transaction feed yet (or a test run) still gets a
+      * parameter-driven accumulation instead of a recompile-only
+      * literal; when TRANFILE is present its own TR-AMOUNT per record
+      * drives the accumulation instead (request 001).  If PARMFILE
+      * itself is absent, these default to the original literals.
+      *================================================================
+       01  PARMREC-RECORD.
+           05  PARM-ADD-AMOUNT          PIC S9(7)V99
+                                    SIGN TRAILING SEPARATE CHARACTER.
+           05  PARM-MAX-ITERATIONS      PIC 9(03).
