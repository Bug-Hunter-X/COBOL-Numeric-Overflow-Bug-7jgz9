@@ -0,0 +1,16 @@
+      *================================================================
+      * ACCTOUT.CPY
+      * One output record per account (request 007) - the final
+      * per-account totals ACCUM010 produces after processing that
+      * account's transactions, independent of the RPTSNAP report feed
+      * and any downstream GL extract.
+      *================================================================
+       01  ACCTOUT-RECORD.
+           05  ACCTOUT-ACCT-KEY        PIC X(10).
+           05  ACCTOUT-RUN-DATE        PIC 9(08).
+           05  ACCTOUT-FINAL-AMOUNT    PIC S9(9)V99
+                                   SIGN TRAILING SEPARATE CHARACTER.
+           05  ACCTOUT-FINAL-COUNT     PIC 9(03).
+           05  ACCTOUT-OVERFLOW-COUNT  PIC 9(05).
+           05  ACCTOUT-RECON-STATUS    PIC X(01).
+           05  ACCTOUT-NEG-ADJUST-COUNT PIC 9(05).
