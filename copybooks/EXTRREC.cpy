@@ -0,0 +1,17 @@
+      *================================================================
+      * EXTRREC.CPY
+      * GL-ready extract record - the only thing that used to happen
+      * to a finished account's total was a DISPLAY to sysout, which
+      * nothing downstream could consume.  One record is written per
+      * account to EXTRFILE in a layout suitable for feeding the GL
+      * posting interface (request 008).
+      *================================================================
+       01  EXTRREC-RECORD.
+           05  EXTR-ACCT-KEY           PIC X(10).
+           05  EXTR-RUN-DATE           PIC 9(08).
+           05  EXTR-FINAL-AMOUNT       PIC S9(9)V99
+                                   SIGN TRAILING SEPARATE CHARACTER.
+           05  EXTR-FINAL-COUNT        PIC 9(03).
+           05  EXTR-OVERFLOW-IND       PIC X(01).
+               88  EXTR-OVERFLOW-OCCURRED      VALUE 'Y'.
+               88  EXTR-NO-OVERFLOW            VALUE 'N'.
