@@ -0,0 +1,26 @@
+      *================================================================
+      * EXCPREC.CPY
+      * Dated, sequence-numbered overflow/exception log entry.
+      * One record is written every time the overflow test trips,
+      * replacing the old silent, overwritten WS-OVERFLOW flag.
+      * EXCP-ACCT-KEY identifies which account's accumulation the
+      * occurrence belongs to (request 007); EXCP-SEQ-NO remains a
+      * single run-wide sequence across all accounts in the job.
+      * EXCP-PRE-AMOUNT/EXCP-POST-AMOUNT are always equal - ON SIZE
+      * ERROR leaves the receiving field unchanged, so the post amount
+      * never shows what the add actually tried to post.
+      * EXCP-FAILED-AMOUNT carries that rejected amount (the TRANFILE
+      * TR-AMOUNT, or PARM-ADD-AMOUNT in fallback mode) so the entry
+      * records what overflowed, not just what it overflowed.
+      *================================================================
+       01  EXCPREC-RECORD.
+           05  EXCP-ACCT-KEY           PIC X(10).
+           05  EXCP-RUN-DATE           PIC 9(08).
+           05  EXCP-SEQ-NO             PIC 9(05).
+           05  EXCP-ITERATION          PIC 9(03).
+           05  EXCP-PRE-AMOUNT         PIC S9(9)V99
+                                   SIGN TRAILING SEPARATE CHARACTER.
+           05  EXCP-POST-AMOUNT        PIC S9(9)V99
+                                   SIGN TRAILING SEPARATE CHARACTER.
+           05  EXCP-FAILED-AMOUNT      PIC S9(9)V99
+                                   SIGN TRAILING SEPARATE CHARACTER.
