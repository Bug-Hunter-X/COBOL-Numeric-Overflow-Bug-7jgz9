@@ -0,0 +1,17 @@
+      *================================================================
+      * TRANREC.CPY
+      * Transaction detail record - one amount per record, driving the
+      * accumulation that used to be a fixed "ADD 10.25" literal.
+      * TR-ACCT-KEY ties each transaction to an ACCTMAST account so one
+      * TRANFILE can carry the day's activity for every account in the
+      * run (request 007); TRANFILE is presorted by account key to
+      * match ACCTMAST, the normal mainframe master/detail convention.
+      * TR-AMOUNT is signed (request 009) so a legitimate negative
+      * business adjustment (e.g. a reversal or credit memo) can be
+      * told apart from a field-overflow truncation.
+      *================================================================
+       01  TRANREC-RECORD.
+           05  TR-ACCT-KEY             PIC X(10).
+           05  TR-TRAN-DATE            PIC 9(08).
+           05  TR-AMOUNT               PIC S9(7)V99
+                                   SIGN TRAILING SEPARATE CHARACTER.
