@@ -0,0 +1,11 @@
+      *================================================================
+      * ACCTMAST.CPY
+      * Account master - the driving file for ACCUM010.  Generalizes
+      * the old single WS-AREA triple into a subsystem that runs the
+      * same accumulate-and-check logic independently per account
+      * (request 007), producing one output record per account instead
+      * of a single run-wide total.
+      *================================================================
+       01  ACCTMAST-RECORD.
+           05  ACCT-KEY                PIC X(10).
+           05  ACCT-NAME               PIC X(20).
