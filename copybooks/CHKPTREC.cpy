@@ -0,0 +1,34 @@
+      *================================================================
+      * CHKPTREC.CPY
+      * Checkpoint/restart record for the accumulation loop.  Written
+      * every WS-CKPT-INTERVAL iterations so an abended run can resume
+      * mid-loop instead of reprocessing from WS-COUNT = 1.  Carries
+      * the account key (request 007) so a multi-account run can
+      * resume into the correct account instead of just a count/amount.
+      * CKPT-LAST-EXCP-SEQ carries the last EXCPFILE sequence number
+      * forward across runs.  CKPTOUT is append-only - every checkpoint
+      * write is a new record, never a REWRITE - so the restart reader
+      * must read to end-of-file and use the *last* record written, not
+      * the first, both to find the true restart point and to resume
+      * EXCP-SEQ-NO where the prior run left off instead of restarting
+      * it at 1 and producing duplicate (date, sequence) pairs in
+      * EXCPFILE.
+      * CKPT-OVERFLOW-COUNT/CKPT-NEG-ADJUST-COUNT carry WS-OVERFLOW-
+      * COUNT/WS-NEG-ADJUST-COUNT forward the same way CKPT-COUNT/
+      * CKPT-AMOUNT carry the running total - without them a mid-
+      * account restart resumes the amount/count correctly but loses
+      * every overflow/negative-adjustment that posted before the
+      * checkpoint.
+      *================================================================
+       01  CHKPTREC-RECORD.
+           05  CKPT-ACCT-KEY           PIC X(10).
+           05  CKPT-COUNT              PIC 9(03).
+           05  CKPT-AMOUNT             PIC S9(9)V99
+                                   SIGN TRAILING SEPARATE CHARACTER.
+           05  CKPT-COMPLETE-SW        PIC X(01).
+               88  CKPT-RUN-COMPLETE           VALUE 'C'.
+               88  CKPT-RUN-IN-PROGRESS        VALUE 'P'.
+               88  CKPT-ACCOUNT-COMPLETE       VALUE 'A'.
+           05  CKPT-LAST-EXCP-SEQ      PIC 9(05).
+           05  CKPT-OVERFLOW-COUNT     PIC 9(05).
+           05  CKPT-NEG-ADJUST-COUNT   PIC 9(05).
