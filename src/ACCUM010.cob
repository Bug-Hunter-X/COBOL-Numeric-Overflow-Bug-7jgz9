@@ -0,0 +1,850 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCUM010.
+       AUTHOR. BATCH-SYSTEMS.
+      *================================================================
+      * ACCUM010 - Transaction accumulation batch job.
+      *
+      * The old "PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT >
+      * 10 / ADD 10.25 TO WS-AMOUNT" loop added the same literal ten
+      * times every run.  It now reads a real transaction file
+      * (TRANFILE), one amount per record, and accumulates WS-AMOUNT
+      * from whatever amounts are actually present; WS-COUNT tracks
+      * how many transaction records were actually read instead of a
+      * fixed 1-to-10 range, so a day's variable-length batch drives
+      * the run.  Checkpoint/restart (request 000) is preserved: on
+      * restart the already-checkpointed transactions are skipped by
+      * re-reading and discarding that many records rather than
+      * re-adding them.  WS-AMOUNT has been resigned and widened from
+      * PIC 9(7)V99 to PIC S9(9)V99 COMP-3 (request 002) since an
+      * unsigned field can never satisfy "IF WS-AMOUNT < 0"; every time
+      * that test trips, a dated, sequence-numbered entry is written to
+      * EXCPFILE with the iteration and pre/post amounts instead of
+      * just overwriting a single in-memory WS-OVERFLOW flag.  The old
+      * per-iteration "DISPLAY WS-AMOUNT" is replaced by a snapshot
+      * record written to RPTSNAP for each accumulated transaction plus
+      * a final summary record, which RPT010 turns into a headed report
+      * a supervisor can file (request 003).  After the loop the final
+      * WS-AMOUNT is reconciled against an independently supplied
+      * control total read from CTLFILE, and the match/mismatch result
+      * is kept separate from the overflow count (request 004).  In
+      * addition to the counter and the EXCPFILE detail record written
+      * per occurrence, the most recent occurrences are kept in an
+      * in-memory OCCURS table and echoed at end-of-job so the run's
+      * severity ("how bad it was") is visible immediately rather than
+      * a single overwritten yes/no flag (request 005).  The add
+      * amount and iteration bound are now read once at start from
+      * PARMFILE (request 006) instead of being literals; if TRANFILE
+      * cannot be opened the run falls back to accumulating
+      * PARM-ADD-AMOUNT for up to PARM-MAX-ITERATIONS iterations, and
+      * in the normal TRANFILE-driven path PARM-MAX-ITERATIONS still
+      * caps how many transactions a single run will accumulate.
+      *
+      * Request 007 generalizes the single WS-AMOUNT/WS-COUNT/
+      * WS-OVERFLOW-COUNT triple into a subsystem driven by an account
+      * master (ACCTMAST): the same accumulate-and-check logic above
+      * now runs independently per account, resetting its totals for
+      * each ACCTMAST record and producing one RPTSNAP summary record
+      * and one ACCTOUT record per account.  TRANFILE and CTLFILE are
+      * presorted by account key to match ACCTMAST (the standard
+      * mainframe master/detail convention) and are read with the same
+      * look-ahead, compare-key pattern already used for transaction
+      * reads.  Checkpoint records now carry the account key and a
+      * three-way status: 'P' mid-account in progress (the existing
+      * every-Nth-iteration checkpoint), 'A' this account finished but
+      * the job continues, 'C' the whole job finished; on restart a
+      * 'P' checkpoint resumes mid-account from the saved WS-COUNT/
+      * WS-AMOUNT, while accounts at or before an 'A' checkpoint are
+      * skipped (their TRANFILE/CTLFILE records discarded unread) so
+      * they aren't reprocessed.
+      *
+      * Request 008 adds EXTRFILE, a GL-ready extract record per
+      * account (run date, final amount, final count, a plain Y/N
+      * overflow indicator) so the finished total can feed the GL
+      * posting interface instead of only being visible in a DISPLAY.
+      *
+      * "IF WS-AMOUNT < 0" against the original unsigned field was
+      * dead code that could never fire.  WS-AMOUNT has been signed
+      * since request 002, so request 009 replaces that test with real
+      * range validation: ON SIZE ERROR on the ADD statements, which
+      * fires exactly when the result doesn't fit WS-AMOUNT's
+      * S9(9)V99 capacity, genuinely tied to overflow instead of an
+      * always-false comparison.  TR-AMOUNT is now signed too, so a
+      * transaction can carry a legitimate negative business
+      * adjustment (a reversal or credit memo); that is counted and
+      * reported separately (WS-NEG-ADJUST-COUNT) from the overflow
+      * count so "the balance went negative because of a real
+      * adjustment" is never confused with "the field overflowed."
+      * WS-NEG-ADJUST-COUNT is carried out to RPTSNAP/ACCTOUT per
+      * account, not just DISPLAYed, for the same reason request 005
+      * stopped trusting a DISPLAY-only overflow flag.
+      *
+      * Review fixes: the restart checkpoint reader now reads CKPTIN to
+      * end-of-file and uses the *last* record written (CKPTOUT is
+      * append-only, never REWRITten) instead of the first, so a
+      * completed run is recognized as complete and an aborted run
+      * resumes from its true last checkpoint; RPTSNAP/ACCTOUT/EXTRFILE
+      * are opened EXTEND instead of OUTPUT on a restart so previously
+      * flushed accounts' records survive instead of being truncated
+      * away; EXCP-SEQ-NO is now carried forward in the checkpoint so a
+      * restarted run's exception log entries keep a unique sequence
+      * instead of restarting at 1; and TRANFILE/CTLFILE keys that
+      * don't match any ACCTMAST account (out-of-sort or orphaned
+      * detail records from either independently supplied feed) are
+      * skipped with a console message via a look-ahead compare instead
+      * of silently blocking every account read after them.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZSERIES.
+       OBJECT-COMPUTER. IBM-ZSERIES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTMAST-FILE ASSIGN TO ACCTMAST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCTMAST-STATUS.
+
+           SELECT TRANFILE-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+
+           SELECT CKPT-RESTART-FILE ASSIGN TO CKPTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPTIN-STATUS.
+
+           SELECT CKPT-CURRENT-FILE ASSIGN TO CKPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPTOUT-STATUS.
+
+           SELECT EXCPFILE-FILE ASSIGN TO EXCPFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPFILE-STATUS.
+
+           SELECT RPTSNAP-FILE ASSIGN TO RPTSNAP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTSNAP-STATUS.
+
+           SELECT ACCTOUT-FILE ASSIGN TO ACCTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCTOUT-STATUS.
+
+           SELECT CTLFILE-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
+
+           SELECT EXTRFILE-FILE ASSIGN TO EXTRFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRFILE-STATUS.
+
+           SELECT PARMFILE-FILE ASSIGN TO PARMFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTMAST-FILE
+           RECORDING MODE IS F.
+       01  ACCTMAST-IN-RECORD         PIC X(30).
+
+       FD  TRANFILE-FILE
+           RECORDING MODE IS F.
+       01  TRANFILE-IN-RECORD         PIC X(28).
+
+       FD  CKPT-RESTART-FILE
+           RECORDING MODE IS F.
+       01  CKPT-RESTART-IN-RECORD     PIC X(41).
+
+       FD  CKPT-CURRENT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-CURRENT-OUT-RECORD    PIC X(41).
+
+       FD  EXCPFILE-FILE
+           RECORDING MODE IS F.
+       01  EXCPFILE-OUT-RECORD        PIC X(62).
+
+       FD  RPTSNAP-FILE
+           RECORDING MODE IS F.
+       01  RPTSNAP-OUT-RECORD         PIC X(48).
+
+       FD  ACCTOUT-FILE
+           RECORDING MODE IS F.
+       01  ACCTOUT-OUT-RECORD         PIC X(44).
+
+       FD  CTLFILE-FILE
+           RECORDING MODE IS F.
+       01  CTLFILE-IN-RECORD          PIC X(22).
+
+       FD  EXTRFILE-FILE
+           RECORDING MODE IS F.
+       01  EXTRFILE-OUT-RECORD        PIC X(34).
+
+       FD  PARMFILE-FILE
+           RECORDING MODE IS F.
+       01  PARMFILE-IN-RECORD         PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       COPY ACCTMAST.
+       COPY TRANREC.
+       COPY CHKPTREC.
+       COPY EXCPREC.
+       COPY RPTSNAP.
+       COPY ACCTOUT.
+       COPY CTLREC.
+       COPY EXTRREC.
+       COPY PARMREC.
+
+       01  WS-AREA.
+           05  WS-AMOUNT               PIC S9(9)V99 COMP-3 VALUE ZEROES.
+           05  WS-COUNT                PIC 9(3) VALUE ZEROES.
+           05  WS-OVERFLOW-COUNT       PIC 9(05) VALUE ZEROES.
+           05  WS-NEG-ADJUST-COUNT     PIC 9(05) VALUE ZEROES.
+
+       01  WS-CKPT-INTERVAL            PIC 9(03) VALUE 3.
+       01  WS-RUN-DATE                 PIC 9(08) VALUE ZEROES.
+       01  WS-EXCP-SEQ-NO              PIC 9(05) VALUE ZEROES.
+       01  WS-PRE-AMOUNT               PIC S9(9)V99 COMP-3.
+       01  WS-RECON-STATUS             PIC X(01) VALUE SPACE.
+       01  WS-RESTART-ACCT-KEY         PIC X(10) VALUE SPACES.
+       01  WS-LAST-ACCT-KEY            PIC X(10) VALUE SPACES.
+
+       01  WS-OVERFLOW-TABLE.
+           05  WS-OVFL-MAX-ENTRIES     PIC 9(02) VALUE 25.
+           05  WS-OVFL-ENTRY-COUNT     PIC 9(02) VALUE ZEROES.
+           05  WS-OVFL-ENTRY OCCURS 25 TIMES
+                               INDEXED BY WS-OVFL-IDX.
+               10  WS-OVFL-ITERATION   PIC 9(03).
+               10  WS-OVFL-AMOUNT      PIC S9(9)V99 COMP-3.
+
+      *    RPTSNAP/EXCPFILE rows for the current interval are held here
+      *    instead of being written as each transaction posts.  They
+      *    are only flushed once the iterations they describe have
+      *    actually been made durable in a checkpoint ('P' or 'A') -
+      *    a restart that reprocesses iterations after the last
+      *    checkpoint never finds a pending row already on disk for
+      *    them, since none was ever written until the checkpoint that
+      *    covers them succeeded.  Sized well above WS-CKPT-INTERVAL
+      *    (never more than WS-CKPT-INTERVAL entries accumulate between
+      *    flushes) the same way WS-OVERFLOW-TABLE is sized above any
+      *    realistic per-account overflow count.
+       01  WS-PENDING-BUFFER.
+           05  WS-PEND-MAX-ENTRIES     PIC 9(02) VALUE 25.
+           05  WS-PEND-ENTRY-COUNT     PIC 9(02) VALUE ZEROES.
+           05  WS-PEND-ENTRY OCCURS 25 TIMES
+                               INDEXED BY WS-PEND-IDX.
+               10  WS-PEND-ITERATION     PIC 9(03).
+               10  WS-PEND-AMOUNT        PIC S9(9)V99 COMP-3.
+               10  WS-PEND-OVERFLOW-SW   PIC X(01).
+                   88  WS-PEND-OVERFLOWED        VALUE 'Y'.
+               10  WS-PEND-PRE-AMOUNT    PIC S9(9)V99 COMP-3.
+               10  WS-PEND-POST-AMOUNT   PIC S9(9)V99 COMP-3.
+               10  WS-PEND-FAILED-AMOUNT PIC S9(9)V99 COMP-3.
+
+       01  WS-ITER-OVERFLOW-SW         PIC X(01) VALUE 'N'.
+           88  WS-ITER-OVERFLOWED              VALUE 'Y'.
+       01  WS-FAILED-AMOUNT            PIC S9(9)V99 COMP-3 VALUE ZEROES.
+
+       01  WS-FILE-STATUSES.
+           05  WS-ACCTMAST-STATUS      PIC X(02) VALUE SPACES.
+           05  WS-TRANFILE-STATUS      PIC X(02) VALUE SPACES.
+           05  WS-CKPTIN-STATUS        PIC X(02) VALUE SPACES.
+           05  WS-CKPTOUT-STATUS       PIC X(02) VALUE SPACES.
+           05  WS-EXCPFILE-STATUS      PIC X(02) VALUE SPACES.
+           05  WS-RPTSNAP-STATUS       PIC X(02) VALUE SPACES.
+           05  WS-ACCTOUT-STATUS       PIC X(02) VALUE SPACES.
+           05  WS-CTLFILE-STATUS       PIC X(02) VALUE SPACES.
+           05  WS-EXTRFILE-STATUS      PIC X(02) VALUE SPACES.
+           05  WS-PARMFILE-STATUS      PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-ACCTMASTER-SW    PIC X(01) VALUE 'N'.
+               88  WS-EOF-ACCTMASTER           VALUE 'Y'.
+           05  WS-EOF-TRANFILE-SW      PIC X(01) VALUE 'N'.
+               88  WS-EOF-TRANFILE             VALUE 'Y'.
+           05  WS-EOF-CTLFILE-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF-CTLFILE              VALUE 'Y'.
+           05  WS-RESTART-FOUND-SW     PIC X(01) VALUE 'N'.
+               88  WS-RESTART-FOUND            VALUE 'Y'.
+           05  WS-RESTART-MID-ACCT-SW  PIC X(01) VALUE 'N'.
+               88  WS-RESTART-MID-ACCOUNT       VALUE 'Y'.
+           05  WS-RESTART-PENDING-SW   PIC X(01) VALUE 'N'.
+               88  WS-RESTART-ACCOUNT-PENDING   VALUE 'Y'.
+           05  WS-FALLBACK-MODE-SW     PIC X(01) VALUE 'N'.
+               88  WS-FALLBACK-MODE            VALUE 'Y'.
+           05  WS-EOF-CKPTIN-SW        PIC X(01) VALUE 'N'.
+               88  WS-EOF-CKPTIN               VALUE 'Y'.
+           05  WS-CKPT-FOUND-SW        PIC X(01) VALUE 'N'.
+               88  WS-CKPT-RECORD-FOUND        VALUE 'Y'.
+           05  WS-JOB-COMPLETE-SW      PIC X(01) VALUE 'N'.
+               88  WS-JOB-ALREADY-COMPLETE     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           IF WS-JOB-ALREADY-COMPLETE
+               DISPLAY "Prior run's checkpoint shows this job already "
+                       "completed - nothing to reprocess."
+               PERFORM 2995-CARRY-FORWARD-COMPLETE-CHECKPOINT
+           ELSE
+               PERFORM 2000-PROCESS-ONE-ACCOUNT
+                   UNTIL WS-EOF-ACCTMASTER
+               PERFORM 2990-WRITE-JOB-COMPLETE-CHECKPOINT
+           END-IF
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1025-READ-PARAMETERS
+           OPEN INPUT ACCTMAST-FILE
+           OPEN INPUT TRANFILE-FILE
+           IF WS-TRANFILE-STATUS NOT = '00'
+               SET WS-FALLBACK-MODE TO TRUE
+           END-IF
+           OPEN INPUT CTLFILE-FILE
+           IF WS-CTLFILE-STATUS = '00'
+               PERFORM 1150-READ-NEXT-CONTROL
+           ELSE
+               SET WS-EOF-CTLFILE TO TRUE
+           END-IF
+           PERFORM 1050-READ-RESTART-CHECKPOINT
+           OPEN OUTPUT CKPT-CURRENT-FILE
+           OPEN EXTEND EXCPFILE-FILE
+           IF WS-EXCPFILE-STATUS NOT = '00'
+               OPEN OUTPUT EXCPFILE-FILE
+           END-IF
+      *    On a restart, accounts at or before the checkpoint were
+      *    already flushed to RPTSNAP/ACCTOUT/EXTRFILE in the prior
+      *    run; those three files must extend the prior run's output
+      *    rather than truncate it, or a restart silently loses every
+      *    already-completed account's records.  A fresh (non-restart)
+      *    run still truncates them as before.  A prior run whose last
+      *    checkpoint was 'C' (job already complete) gets the same
+      *    EXTEND treatment even though WS-RESTART-FOUND never sets -
+      *    there is no account to resume into, but the prior run's
+      *    output still must not be truncated out from under it.
+           IF WS-RESTART-FOUND OR WS-JOB-ALREADY-COMPLETE
+               OPEN EXTEND RPTSNAP-FILE
+               IF WS-RPTSNAP-STATUS NOT = '00'
+                   OPEN OUTPUT RPTSNAP-FILE
+               END-IF
+               OPEN EXTEND ACCTOUT-FILE
+               IF WS-ACCTOUT-STATUS NOT = '00'
+                   OPEN OUTPUT ACCTOUT-FILE
+               END-IF
+               OPEN EXTEND EXTRFILE-FILE
+               IF WS-EXTRFILE-STATUS NOT = '00'
+                   OPEN OUTPUT EXTRFILE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RPTSNAP-FILE
+               OPEN OUTPUT ACCTOUT-FILE
+               OPEN OUTPUT EXTRFILE-FILE
+           END-IF
+           PERFORM 1075-READ-NEXT-ACCOUNT
+           IF NOT WS-FALLBACK-MODE
+               PERFORM 1100-READ-NEXT-TRAN
+           END-IF
+           IF WS-RESTART-FOUND
+               PERFORM 1175-SKIP-TO-RESTART-ACCOUNT
+           END-IF.
+
+       1025-READ-PARAMETERS.
+      *    PARM-ADD-AMOUNT / PARM-MAX-ITERATIONS replace the old
+      *    "ADD 10.25" / "UNTIL WS-COUNT > 10" literals.  If PARMFILE
+      *    is missing or empty, default to those same values so an
+      *    unconfigured site behaves exactly as before.
+           OPEN INPUT PARMFILE-FILE
+           IF WS-PARMFILE-STATUS = '00'
+               READ PARMFILE-FILE INTO PARMREC-RECORD
+                   AT END
+                       PERFORM 1026-DEFAULT-PARAMETERS
+               END-READ
+               CLOSE PARMFILE-FILE
+           ELSE
+               PERFORM 1026-DEFAULT-PARAMETERS
+           END-IF.
+
+       1026-DEFAULT-PARAMETERS.
+           MOVE 10.25 TO PARM-ADD-AMOUNT
+           MOVE 10 TO PARM-MAX-ITERATIONS.
+
+       1050-READ-RESTART-CHECKPOINT.
+      *    CKPTOUT (this run's checkpoint output) is never REWRITten -
+      *    every checkpoint is a plain WRITE, so CKPTIN on the next run
+      *    holds every checkpoint this job ever wrote, oldest first.
+      *    The restart decision has to be driven by the LAST record in
+      *    the file, not the first (the first record is always an
+      *    early mid-account checkpoint for the first account), so read
+      *    to end-of-file and keep the last record actually read.
+           OPEN INPUT CKPT-RESTART-FILE
+           IF WS-CKPTIN-STATUS = '00'
+               PERFORM UNTIL WS-EOF-CKPTIN
+                   READ CKPT-RESTART-FILE INTO CHKPTREC-RECORD
+                       AT END
+                           SET WS-EOF-CKPTIN TO TRUE
+                       NOT AT END
+                           SET WS-CKPT-RECORD-FOUND TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-RESTART-FILE
+               IF WS-CKPT-RECORD-FOUND
+                   MOVE CKPT-LAST-EXCP-SEQ TO WS-EXCP-SEQ-NO
+                   IF CKPT-RUN-COMPLETE
+                       SET WS-JOB-ALREADY-COMPLETE TO TRUE
+                   ELSE
+                       MOVE CKPT-ACCT-KEY TO WS-RESTART-ACCT-KEY
+                       SET WS-RESTART-FOUND TO TRUE
+                       IF CKPT-RUN-IN-PROGRESS
+                           MOVE CKPT-COUNT TO WS-COUNT
+                           MOVE CKPT-AMOUNT TO WS-AMOUNT
+                           MOVE CKPT-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT
+                           MOVE CKPT-NEG-ADJUST-COUNT
+                                               TO WS-NEG-ADJUST-COUNT
+                           SET WS-RESTART-MID-ACCOUNT TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       1075-READ-NEXT-ACCOUNT.
+           READ ACCTMAST-FILE INTO ACCTMAST-RECORD
+               AT END
+                   SET WS-EOF-ACCTMASTER TO TRUE
+           END-READ.
+
+       1100-READ-NEXT-TRAN.
+           READ TRANFILE-FILE INTO TRANREC-RECORD
+               AT END
+                   SET WS-EOF-TRANFILE TO TRUE
+           END-READ.
+
+       1150-READ-NEXT-CONTROL.
+           READ CTLFILE-FILE INTO CTLREC-RECORD
+               AT END
+                   SET WS-EOF-CTLFILE TO TRUE
+           END-READ.
+
+       1110-SKIP-ORPHAN-TRANS.
+      *    TRANFILE is independently supplied (request 001) and is
+      *    only assumed presorted to match ACCTMAST, not guaranteed to
+      *    contain only keys ACCTMAST actually has.  A transaction key
+      *    that sorts before the current account was never going to
+      *    match any account this run processes (ACCTMAST only moves
+      *    forward) - discard it and report it instead of leaving it
+      *    unconsumed, which would otherwise block every account read
+      *    after it.  A key equal to WS-LAST-ACCT-KEY isn't actually
+      *    unknown to ACCTMAST - it's real detail left over because
+      *    that account's own accumulation loop stopped at
+      *    PARM-MAX-ITERATIONS with more TRANFILE records still
+      *    matching it; report that case distinctly so it doesn't read
+      *    as a data-quality problem with a key ACCTMAST never had.
+           IF NOT WS-FALLBACK-MODE
+               PERFORM UNTIL WS-EOF-TRANFILE
+                       OR TR-ACCT-KEY >= ACCT-KEY
+                   IF TR-ACCT-KEY = WS-LAST-ACCT-KEY
+                       DISPLAY "Excess transaction records beyond "
+                               "iteration cap discarded for account "
+                               TR-ACCT-KEY
+                   ELSE
+                       DISPLAY "Orphaned transaction record skipped, "
+                               "account key " TR-ACCT-KEY
+                               " not found in ACCTMAST"
+                   END-IF
+                   PERFORM 1100-READ-NEXT-TRAN
+               END-PERFORM
+           END-IF.
+
+       1160-SKIP-ORPHAN-CONTROL.
+      *    Same reasoning as 1110-SKIP-ORPHAN-TRANS, for the
+      *    independently supplied CTLFILE control totals (request 004).
+      *    CTLFILE carries one record per account, so an iteration cap
+      *    can't leave excess CTLFILE records behind the way it can for
+      *    TRANFILE - but checking WS-LAST-ACCT-KEY here too costs
+      *    nothing and keeps both orphan-skip paragraphs symmetric.
+           PERFORM UNTIL WS-EOF-CTLFILE
+                   OR CTL-ACCT-KEY >= ACCT-KEY
+               IF CTL-ACCT-KEY = WS-LAST-ACCT-KEY
+                   DISPLAY "Excess control total record beyond "
+                           "iteration cap discarded for account "
+                           CTL-ACCT-KEY
+               ELSE
+                   DISPLAY "Orphaned control total record skipped, "
+                           "account key " CTL-ACCT-KEY
+                           " not found in ACCTMAST"
+               END-IF
+               PERFORM 1150-READ-NEXT-CONTROL
+           END-PERFORM.
+
+       1175-SKIP-TO-RESTART-ACCOUNT.
+      *    Accounts ahead of the checkpointed key were already fully
+      *    processed and flushed to output in the prior run; discard
+      *    their TRANFILE/CTLFILE records unread and move on.  The
+      *    checkpointed account itself is either resumed mid-account
+      *    ('P' - WS-RESTART-MID-ACCOUNT, WS-COUNT/WS-AMOUNT already
+      *    restored) or, if it had already finished ('A'), discarded
+      *    the same way and processing resumes fresh on the next one.
+      *    WS-LAST-ACCT-KEY is kept moving forward here too, the same
+      *    as 2000-PROCESS-ONE-ACCOUNT does for a normally completed
+      *    account - otherwise a prior run's excess, beyond-the-cap
+      *    TRANFILE/CTLFILE records left behind for one of these
+      *    already-finished accounts would be misreported as orphaned
+      *    instead of excess when this run's skip-ahead reaches them.
+           PERFORM UNTIL WS-EOF-ACCTMASTER
+                   OR ACCT-KEY = WS-RESTART-ACCT-KEY
+               PERFORM 1110-SKIP-ORPHAN-TRANS
+               PERFORM 1160-SKIP-ORPHAN-CONTROL
+               PERFORM 1180-DISCARD-CURRENT-ACCOUNT-DATA
+               MOVE ACCT-KEY TO WS-LAST-ACCT-KEY
+               PERFORM 1075-READ-NEXT-ACCOUNT
+           END-PERFORM
+           IF NOT WS-EOF-ACCTMASTER
+               PERFORM 1110-SKIP-ORPHAN-TRANS
+               PERFORM 1160-SKIP-ORPHAN-CONTROL
+               IF WS-RESTART-MID-ACCOUNT
+                   PERFORM 1200-SKIP-CHECKPOINTED-TRANS
+                   SET WS-RESTART-ACCOUNT-PENDING TO TRUE
+               ELSE
+                   PERFORM 1180-DISCARD-CURRENT-ACCOUNT-DATA
+                   MOVE ACCT-KEY TO WS-LAST-ACCT-KEY
+                   PERFORM 1075-READ-NEXT-ACCOUNT
+               END-IF
+           END-IF.
+
+       1180-DISCARD-CURRENT-ACCOUNT-DATA.
+           IF NOT WS-FALLBACK-MODE
+               PERFORM UNTIL WS-EOF-TRANFILE
+                       OR TR-ACCT-KEY NOT = ACCT-KEY
+                   PERFORM 1100-READ-NEXT-TRAN
+               END-PERFORM
+           END-IF
+           IF NOT WS-EOF-CTLFILE AND CTL-ACCT-KEY = ACCT-KEY
+               PERFORM 1150-READ-NEXT-CONTROL
+           END-IF.
+
+       1200-SKIP-CHECKPOINTED-TRANS.
+           IF NOT WS-FALLBACK-MODE
+               PERFORM WS-COUNT TIMES
+                   IF NOT WS-EOF-TRANFILE AND TR-ACCT-KEY = ACCT-KEY
+                       PERFORM 1100-READ-NEXT-TRAN
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2000-PROCESS-ONE-ACCOUNT.
+           PERFORM 1110-SKIP-ORPHAN-TRANS
+           PERFORM 1160-SKIP-ORPHAN-CONTROL
+           PERFORM 2050-INITIALIZE-ACCOUNT-TOTALS
+           PERFORM 2100-ACCUMULATE-ACCOUNT-TRANSACTIONS
+               UNTIL WS-COUNT >= PARM-MAX-ITERATIONS
+                  OR (NOT WS-FALLBACK-MODE AND
+                      (WS-EOF-TRANFILE OR TR-ACCT-KEY NOT = ACCT-KEY))
+           PERFORM 2950-RECONCILE-CONTROL-TOTAL
+      *    Flush any iterations left in WS-PENDING-BUFFER since the
+      *    last interval checkpoint before writing the RPTSNAP summary
+      *    row, so the account's trailing detail rows always land
+      *    ahead of its summary row - same reporting order RPT010 has
+      *    always relied on.  2970 (RPTSNAP summary/ACCTOUT/EXTRFILE)
+      *    then has to land before 2900 writes the 'A' checkpoint - a
+      *    restart treats an 'A' record as "this account's output is
+      *    already durable" and discards its TRANFILE/CTLFILE records
+      *    unread, so an 'A' written before the output it claims would
+      *    orphan that output for good if the job abended in between.
+           PERFORM 2350-FLUSH-PENDING-BUFFER
+           PERFORM 2970-WRITE-ACCOUNT-SUMMARY
+           PERFORM 2900-WRITE-ACCOUNT-CHECKPOINT
+           IF WS-OVERFLOW-COUNT > 0 THEN
+               DISPLAY "Numeric overflow detected for account "
+                       ACCT-KEY
+               PERFORM 2960-DISPLAY-OVERFLOW-TRAIL
+           END-IF
+           IF WS-NEG-ADJUST-COUNT > 0 THEN
+               DISPLAY "Negative balance adjustments for account "
+                       ACCT-KEY ": " WS-NEG-ADJUST-COUNT
+           END-IF
+           MOVE ACCT-KEY TO WS-LAST-ACCT-KEY
+           PERFORM 1075-READ-NEXT-ACCOUNT.
+
+       2050-INITIALIZE-ACCOUNT-TOTALS.
+      *    A restart resumes the checkpointed account with its saved
+      *    WS-COUNT/WS-AMOUNT/WS-OVERFLOW-COUNT/WS-NEG-ADJUST-COUNT
+      *    already in place (restored in 1050); every other account
+      *    starts from zero, same as the original single-account loop.
+           IF WS-RESTART-ACCOUNT-PENDING
+               MOVE 'N' TO WS-RESTART-PENDING-SW
+           ELSE
+               MOVE ZEROES TO WS-AMOUNT WS-COUNT WS-OVERFLOW-COUNT
+                               WS-NEG-ADJUST-COUNT
+           END-IF
+           MOVE ZEROES TO WS-OVFL-ENTRY-COUNT WS-PEND-ENTRY-COUNT
+           MOVE SPACE TO WS-RECON-STATUS.
+
+       2100-ACCUMULATE-ACCOUNT-TRANSACTIONS.
+           ADD 1 TO WS-COUNT
+           MOVE WS-AMOUNT TO WS-PRE-AMOUNT
+           MOVE 'N' TO WS-ITER-OVERFLOW-SW
+           IF WS-FALLBACK-MODE
+               MOVE PARM-ADD-AMOUNT TO WS-FAILED-AMOUNT
+               ADD PARM-ADD-AMOUNT TO WS-AMOUNT
+                   ON SIZE ERROR
+                       PERFORM 2200-MARK-OVERFLOW
+               END-ADD
+           ELSE
+               MOVE TR-AMOUNT TO WS-FAILED-AMOUNT
+               ADD TR-AMOUNT TO WS-AMOUNT
+                   ON SIZE ERROR
+                       PERFORM 2200-MARK-OVERFLOW
+               END-ADD
+           END-IF
+           PERFORM 2250-CHECK-NEGATIVE-ADJUSTMENT
+           PERFORM 2300-BUFFER-DETAIL-SNAPSHOT
+           PERFORM 2150-CHECK-CHECKPOINT
+           IF NOT WS-FALLBACK-MODE
+               PERFORM 1100-READ-NEXT-TRAN
+           END-IF.
+
+       2250-CHECK-NEGATIVE-ADJUSTMENT.
+      *    WS-FAILED-AMOUNT (this iteration's TR-AMOUNT/PARM-ADD-AMOUNT)
+      *    going negative, with no ON SIZE ERROR on the ADD above, is a
+      *    legitimate negative business adjustment, not an overflow -
+      *    count it separately so the two can never be confused at
+      *    end-of-job.  Testing WS-AMOUNT (the cumulative balance)
+      *    instead would miscount every iteration while the running
+      *    balance happens to sit negative, and miss a real negative
+      *    adjustment that doesn't push the balance below zero.
+           IF WS-FAILED-AMOUNT < 0
+               ADD 1 TO WS-NEG-ADJUST-COUNT
+           END-IF.
+
+       2150-CHECK-CHECKPOINT.
+      *    The pending RPTSNAP/EXCPFILE rows are flushed before the
+      *    checkpoint record is written, not after - the checkpoint is
+      *    only allowed to claim an iteration is durable once its
+      *    downstream rows are actually on disk, otherwise a restart
+      *    between the flush and the checkpoint write would permanently
+      *    skip re-emitting them (1200-SKIP-CHECKPOINTED-TRANS trusts
+      *    CKPT-COUNT to mean "already flushed").
+           IF FUNCTION MOD (WS-COUNT, WS-CKPT-INTERVAL) = 0
+               PERFORM 2350-FLUSH-PENDING-BUFFER
+               MOVE ACCT-KEY TO CKPT-ACCT-KEY
+               MOVE WS-COUNT TO CKPT-COUNT
+               MOVE WS-AMOUNT TO CKPT-AMOUNT
+               MOVE WS-OVERFLOW-COUNT TO CKPT-OVERFLOW-COUNT
+               MOVE WS-NEG-ADJUST-COUNT TO CKPT-NEG-ADJUST-COUNT
+               MOVE WS-EXCP-SEQ-NO TO CKPT-LAST-EXCP-SEQ
+               SET CKPT-RUN-IN-PROGRESS TO TRUE
+               WRITE CKPT-CURRENT-OUT-RECORD FROM CHKPTREC-RECORD
+           END-IF.
+
+       2200-MARK-OVERFLOW.
+      *    WS-OVERFLOW-COUNT is checkpointed (CKPT-OVERFLOW-COUNT) the
+      *    same way WS-AMOUNT/WS-COUNT are, so it is safe to bump it
+      *    immediately - a restart before the next checkpoint simply
+      *    discards this in-memory increment along with the rest of
+      *    the uncheckpointed work and recomputes it on replay.  The
+      *    EXCPFILE row itself is only buffered here, not written,
+      *    since its durability has to wait for the same checkpoint.
+           ADD 1 TO WS-OVERFLOW-COUNT
+           SET WS-ITER-OVERFLOWED TO TRUE
+
+           IF WS-OVFL-ENTRY-COUNT < WS-OVFL-MAX-ENTRIES
+               ADD 1 TO WS-OVFL-ENTRY-COUNT
+               SET WS-OVFL-IDX TO WS-OVFL-ENTRY-COUNT
+               MOVE WS-COUNT  TO WS-OVFL-ITERATION (WS-OVFL-IDX)
+               MOVE WS-AMOUNT TO WS-OVFL-AMOUNT (WS-OVFL-IDX)
+           END-IF.
+
+       2300-BUFFER-DETAIL-SNAPSHOT.
+      *    Buffered instead of written immediately - see WS-PENDING-
+      *    BUFFER.  2350-FLUSH-PENDING-BUFFER turns each entry into the
+      *    RPTSNAP row (and, if it overflowed, the EXCPFILE row) once a
+      *    checkpoint has made this iteration durable.
+           IF WS-PEND-ENTRY-COUNT < WS-PEND-MAX-ENTRIES
+               ADD 1 TO WS-PEND-ENTRY-COUNT
+               SET WS-PEND-IDX TO WS-PEND-ENTRY-COUNT
+               MOVE WS-COUNT TO WS-PEND-ITERATION (WS-PEND-IDX)
+               MOVE WS-AMOUNT TO WS-PEND-AMOUNT (WS-PEND-IDX)
+               MOVE WS-ITER-OVERFLOW-SW
+                                   TO WS-PEND-OVERFLOW-SW (WS-PEND-IDX)
+               MOVE WS-PRE-AMOUNT
+                                   TO WS-PEND-PRE-AMOUNT (WS-PEND-IDX)
+               MOVE WS-AMOUNT TO WS-PEND-POST-AMOUNT (WS-PEND-IDX)
+               MOVE WS-FAILED-AMOUNT
+                                  TO WS-PEND-FAILED-AMOUNT (WS-PEND-IDX)
+           END-IF.
+
+       2350-FLUSH-PENDING-BUFFER.
+      *    Turns every buffered iteration since the last flush into its
+      *    RPTSNAP detail row (and EXCPFILE row, if it overflowed).
+      *    Called only from a point that is about to write (or already
+      *    has written) a checkpoint covering these same iterations -
+      *    2150-CHECK-CHECKPOINT and 2000-PROCESS-ONE-ACCOUNT (ahead of
+      *    2900-WRITE-ACCOUNT-CHECKPOINT there).
+           PERFORM VARYING WS-PEND-IDX FROM 1 BY 1
+                   UNTIL WS-PEND-IDX > WS-PEND-ENTRY-COUNT
+               SET RS-DETAIL-REC TO TRUE
+               MOVE ACCT-KEY TO RS-ACCT-KEY
+               MOVE WS-RUN-DATE TO RS-RUN-DATE
+               MOVE WS-PEND-ITERATION (WS-PEND-IDX) TO RS-ITERATION
+               MOVE WS-PEND-AMOUNT (WS-PEND-IDX) TO RS-RUNNING-AMOUNT
+               MOVE ZEROES TO RS-FINAL-COUNT RS-OVERFLOW-COUNT
+                               RS-NEG-ADJUST-COUNT
+               MOVE SPACE TO RS-RECON-STATUS
+               WRITE RPTSNAP-OUT-RECORD FROM RPTSNAP-RECORD
+
+               IF WS-PEND-OVERFLOWED (WS-PEND-IDX)
+                   ADD 1 TO WS-EXCP-SEQ-NO
+                   MOVE ACCT-KEY TO EXCP-ACCT-KEY
+                   MOVE WS-RUN-DATE TO EXCP-RUN-DATE
+                   MOVE WS-EXCP-SEQ-NO TO EXCP-SEQ-NO
+                   MOVE WS-PEND-ITERATION (WS-PEND-IDX)
+                                               TO EXCP-ITERATION
+                   MOVE WS-PEND-PRE-AMOUNT (WS-PEND-IDX)
+                                               TO EXCP-PRE-AMOUNT
+                   MOVE WS-PEND-POST-AMOUNT (WS-PEND-IDX)
+                                               TO EXCP-POST-AMOUNT
+                   MOVE WS-PEND-FAILED-AMOUNT (WS-PEND-IDX)
+                                               TO EXCP-FAILED-AMOUNT
+                   WRITE EXCPFILE-OUT-RECORD FROM EXCPREC-RECORD
+               END-IF
+           END-PERFORM
+           MOVE ZEROES TO WS-PEND-ENTRY-COUNT.
+
+       2950-RECONCILE-CONTROL-TOTAL.
+      *    CTLFILE carries one independently supplied control total
+      *    per account, presorted to match ACCTMAST.  Absence of the
+      *    file (or of this account's record) leaves WS-RECON-STATUS
+      *    as space - "not done" - rather than a false match/mismatch.
+           IF NOT WS-EOF-CTLFILE AND CTL-ACCT-KEY = ACCT-KEY
+               IF CTL-CONTROL-TOTAL = WS-AMOUNT
+                   MOVE 'M' TO WS-RECON-STATUS
+               ELSE
+                   MOVE 'X' TO WS-RECON-STATUS
+               END-IF
+               PERFORM 1150-READ-NEXT-CONTROL
+           END-IF.
+
+       2960-DISPLAY-OVERFLOW-TRAIL.
+           DISPLAY "Overflow occurrences: " WS-OVERFLOW-COUNT
+           PERFORM VARYING WS-OVFL-IDX FROM 1 BY 1
+               UNTIL WS-OVFL-IDX > WS-OVFL-ENTRY-COUNT
+               DISPLAY "  iteration " WS-OVFL-ITERATION (WS-OVFL-IDX)
+                       " amount " WS-OVFL-AMOUNT (WS-OVFL-IDX)
+           END-PERFORM.
+
+       2900-WRITE-ACCOUNT-CHECKPOINT.
+      *    This account is done but the job may still have more
+      *    accounts to go, so the status is 'A' (account complete)
+      *    rather than 'C' (whole job complete, written once at the
+      *    very end by 2990-WRITE-JOB-COMPLETE-CHECKPOINT).  Any
+      *    iterations since the last interval checkpoint were already
+      *    flushed (and the RPTSNAP summary/ACCTOUT/EXTRFILE already
+      *    written) by 2000-PROCESS-ONE-ACCOUNT before this paragraph
+      *    runs - the 'A' record must never be written until that
+      *    output is actually durable, so this has to run last.
+           MOVE ACCT-KEY TO CKPT-ACCT-KEY
+           MOVE WS-COUNT TO CKPT-COUNT
+           MOVE WS-AMOUNT TO CKPT-AMOUNT
+           MOVE WS-OVERFLOW-COUNT TO CKPT-OVERFLOW-COUNT
+           MOVE WS-NEG-ADJUST-COUNT TO CKPT-NEG-ADJUST-COUNT
+           MOVE WS-EXCP-SEQ-NO TO CKPT-LAST-EXCP-SEQ
+           SET CKPT-ACCOUNT-COMPLETE TO TRUE
+           WRITE CKPT-CURRENT-OUT-RECORD FROM CHKPTREC-RECORD.
+
+       2970-WRITE-ACCOUNT-SUMMARY.
+           SET RS-SUMMARY-REC TO TRUE
+           MOVE ACCT-KEY           TO RS-ACCT-KEY
+           MOVE WS-RUN-DATE        TO RS-RUN-DATE
+           MOVE WS-COUNT           TO RS-ITERATION
+           MOVE WS-AMOUNT          TO RS-RUNNING-AMOUNT
+           MOVE WS-COUNT           TO RS-FINAL-COUNT
+           MOVE WS-OVERFLOW-COUNT  TO RS-OVERFLOW-COUNT
+           MOVE WS-RECON-STATUS    TO RS-RECON-STATUS
+           MOVE WS-NEG-ADJUST-COUNT TO RS-NEG-ADJUST-COUNT
+           WRITE RPTSNAP-OUT-RECORD FROM RPTSNAP-RECORD
+
+           MOVE ACCT-KEY           TO ACCTOUT-ACCT-KEY
+           MOVE WS-RUN-DATE        TO ACCTOUT-RUN-DATE
+           MOVE WS-AMOUNT          TO ACCTOUT-FINAL-AMOUNT
+           MOVE WS-COUNT           TO ACCTOUT-FINAL-COUNT
+           MOVE WS-OVERFLOW-COUNT  TO ACCTOUT-OVERFLOW-COUNT
+           MOVE WS-RECON-STATUS    TO ACCTOUT-RECON-STATUS
+           MOVE WS-NEG-ADJUST-COUNT TO ACCTOUT-NEG-ADJUST-COUNT
+           WRITE ACCTOUT-OUT-RECORD FROM ACCTOUT-RECORD
+
+           MOVE ACCT-KEY           TO EXTR-ACCT-KEY
+           MOVE WS-RUN-DATE        TO EXTR-RUN-DATE
+           MOVE WS-AMOUNT          TO EXTR-FINAL-AMOUNT
+           MOVE WS-COUNT           TO EXTR-FINAL-COUNT
+           IF WS-OVERFLOW-COUNT > 0
+               SET EXTR-OVERFLOW-OCCURRED TO TRUE
+           ELSE
+               SET EXTR-NO-OVERFLOW TO TRUE
+           END-IF
+           WRITE EXTRFILE-OUT-RECORD FROM EXTRREC-RECORD.
+
+       2995-CARRY-FORWARD-COMPLETE-CHECKPOINT.
+      *    1050 already left the last (complete) checkpoint record it
+      *    read sitting in CHKPTREC-RECORD untouched - re-write it
+      *    as-is so CKPTOUT, which this run OPENs OUTPUT and would
+      *    otherwise leave empty, still ends with a 'C' record for the
+      *    next run to find.  An empty CKPTOUT would look like "no
+      *    restart info", making the next run truncate and fully
+      *    reprocess a job that already finished.
+           WRITE CKPT-CURRENT-OUT-RECORD FROM CHKPTREC-RECORD.
+
+       2990-WRITE-JOB-COMPLETE-CHECKPOINT.
+           MOVE WS-LAST-ACCT-KEY TO CKPT-ACCT-KEY
+           MOVE WS-COUNT TO CKPT-COUNT
+           MOVE WS-AMOUNT TO CKPT-AMOUNT
+           MOVE WS-OVERFLOW-COUNT TO CKPT-OVERFLOW-COUNT
+           MOVE WS-NEG-ADJUST-COUNT TO CKPT-NEG-ADJUST-COUNT
+           MOVE WS-EXCP-SEQ-NO TO CKPT-LAST-EXCP-SEQ
+           SET CKPT-RUN-COMPLETE TO TRUE
+           WRITE CKPT-CURRENT-OUT-RECORD FROM CHKPTREC-RECORD.
+
+       8000-TERMINATE.
+           IF NOT WS-JOB-ALREADY-COMPLETE
+               PERFORM 8050-REPORT-TRAILING-ORPHANS
+           END-IF
+           CLOSE ACCTMAST-FILE
+           CLOSE TRANFILE-FILE
+           CLOSE CKPT-CURRENT-FILE
+           CLOSE EXCPFILE-FILE
+           CLOSE RPTSNAP-FILE
+           CLOSE ACCTOUT-FILE
+           CLOSE CTLFILE-FILE
+           CLOSE EXTRFILE-FILE.
+
+       8050-REPORT-TRAILING-ORPHANS.
+      *    Once ACCTMAST hits end-of-file there is no further account
+      *    key to compare against, so TRANFILE/CTLFILE records left
+      *    after the last account processed are reported here rather
+      *    than silently left unread.  A key equal to WS-LAST-ACCT-KEY
+      *    is the same "real account, excess capped detail" case
+      *    1110-SKIP-ORPHAN-TRANS distinguishes - the last account
+      *    processed can leave trailing records here too.
+           IF NOT WS-FALLBACK-MODE
+               PERFORM UNTIL WS-EOF-TRANFILE
+                   IF TR-ACCT-KEY = WS-LAST-ACCT-KEY
+                       DISPLAY "Excess transaction records beyond "
+                               "iteration cap discarded for account "
+                               TR-ACCT-KEY
+                   ELSE
+                       DISPLAY "Orphaned transaction record skipped, "
+                               "account key " TR-ACCT-KEY
+                               " not found in ACCTMAST"
+                   END-IF
+                   PERFORM 1100-READ-NEXT-TRAN
+               END-PERFORM
+           END-IF
+           PERFORM UNTIL WS-EOF-CTLFILE
+               IF CTL-ACCT-KEY = WS-LAST-ACCT-KEY
+                   DISPLAY "Excess control total record beyond "
+                           "iteration cap discarded for account "
+                           CTL-ACCT-KEY
+               ELSE
+                   DISPLAY "Orphaned control total record skipped, "
+                           "account key " CTL-ACCT-KEY
+                           " not found in ACCTMAST"
+               END-IF
+               PERFORM 1150-READ-NEXT-CONTROL
+           END-PERFORM.
