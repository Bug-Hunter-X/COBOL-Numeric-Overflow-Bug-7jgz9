@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPT010.
+       AUTHOR. BATCH-SYSTEMS.
+      *================================================================
+      * RPT010 - Daily accumulation report.
+      *
+      * Replaces the old "DISPLAY WS-AMOUNT" per iteration and the bare
+      * "DISPLAY 'Numeric overflow detected.'" with a headed report a
+      * supervisor can file: run date, one line per accumulated
+      * transaction with a running total column, and a summary line
+      * with an overflow-detected banner when applicable, plus a
+      * reconciliation-status line (request 004).  Reads the RPTSNAP
+      * feed written by ACCUM010 (request 003).  ACCUM010 now drives
+      * a whole account master in one run (request 007), so RPTSNAP
+      * carries an account key and this report breaks on that key,
+      * printing a fresh heading block per account.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZSERIES.
+       OBJECT-COMPUTER. IBM-ZSERIES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPTSNAP-FILE ASSIGN TO RPTSNAP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTSNAP-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPTSNAP-FILE
+           RECORDING MODE IS F.
+       01  RPTSNAP-IN-RECORD          PIC X(48).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-OUT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY RPTSNAP.
+
+       01  WS-RPTSNAP-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-EOF-RPTSNAP-SW          PIC X(01) VALUE 'N'.
+           88  WS-EOF-RPTSNAP                 VALUE 'Y'.
+
+       01  WS-HEADINGS-WRITTEN-SW     PIC X(01) VALUE 'N'.
+           88  WS-HEADINGS-WRITTEN            VALUE 'Y'.
+
+       01  WS-CURRENT-ACCT-KEY        PIC X(10) VALUE SPACES.
+
+       01  WS-HDG1.
+           05  FILLER                 PIC X(26) VALUE
+               "DAILY ACCUMULATION REPORT".
+           05  FILLER                 PIC X(10) VALUE "RUN DATE:".
+           05  WS-HDG1-DATE           PIC 9999/99/99.
+
+       01  WS-HDG1A.
+           05  FILLER                 PIC X(08) VALUE "ACCOUNT:".
+           05  WS-HDG1A-KEY           PIC X(10).
+
+       01  WS-HDG2.
+           05  FILLER                 PIC X(10) VALUE "ITERATION".
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(15) VALUE "RUNNING TOTAL".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-ITERATION       PIC ZZ9.
+           05  FILLER                 PIC X(07) VALUE SPACES.
+           05  WS-DTL-AMOUNT          PIC -ZZZZZZZZ9.99.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               "  TOTAL ITERATIONS:".
+           05  WS-SUM-COUNT           PIC ZZ9.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(13) VALUE
+               "FINAL AMOUNT:".
+           05  WS-SUM-AMOUNT          PIC -ZZZZZZZZ9.99.
+
+       01  WS-OVERFLOW-LINE.
+           05  FILLER                 PIC X(40) VALUE
+               "  *** NUMERIC OVERFLOW DETECTED ***  N=".
+           05  WS-OVFL-COUNT-OUT      PIC ZZZZ9.
+
+       01  WS-NEGADJ-LINE.
+           05  FILLER                 PIC X(40) VALUE
+               "  NEGATIVE ADJUSTMENTS POSTED:      N=".
+           05  WS-NEGADJ-COUNT-OUT    PIC ZZZZ9.
+
+       01  WS-RECON-MATCH-LINE        PIC X(40) VALUE
+           "  RECONCILIATION: MATCHED CONTROL TOTAL".
+       01  WS-RECON-MISMATCH-LINE     PIC X(40) VALUE
+           "  *** RECONCILIATION MISMATCH ***".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SNAPSHOT
+               UNTIL WS-EOF-RPTSNAP
+           PERFORM 8000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RPTSNAP-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM 1100-READ-NEXT-SNAPSHOT.
+
+       1100-READ-NEXT-SNAPSHOT.
+           READ RPTSNAP-FILE INTO RPTSNAP-RECORD
+               AT END
+                   SET WS-EOF-RPTSNAP TO TRUE
+           END-READ.
+
+       2000-PROCESS-SNAPSHOT.
+           IF NOT WS-HEADINGS-WRITTEN
+                   OR RS-ACCT-KEY NOT = WS-CURRENT-ACCT-KEY
+               MOVE RS-ACCT-KEY TO WS-CURRENT-ACCT-KEY
+               PERFORM 2100-WRITE-HEADINGS
+           END-IF
+
+           IF RS-DETAIL-REC
+               PERFORM 2200-WRITE-DETAIL-LINE
+           ELSE
+               PERFORM 2300-WRITE-SUMMARY-LINES
+           END-IF
+
+           PERFORM 1100-READ-NEXT-SNAPSHOT.
+
+       2100-WRITE-HEADINGS.
+           MOVE RS-RUN-DATE TO WS-HDG1-DATE
+           WRITE REPORT-OUT-LINE FROM WS-HDG1
+           MOVE RS-ACCT-KEY TO WS-HDG1A-KEY
+           WRITE REPORT-OUT-LINE FROM WS-HDG1A
+           WRITE REPORT-OUT-LINE FROM WS-HDG2
+           SET WS-HEADINGS-WRITTEN TO TRUE.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE RS-ITERATION TO WS-DTL-ITERATION
+           MOVE RS-RUNNING-AMOUNT TO WS-DTL-AMOUNT
+           WRITE REPORT-OUT-LINE FROM WS-DETAIL-LINE.
+
+       2300-WRITE-SUMMARY-LINES.
+           MOVE RS-FINAL-COUNT TO WS-SUM-COUNT
+           MOVE RS-RUNNING-AMOUNT TO WS-SUM-AMOUNT
+           WRITE REPORT-OUT-LINE FROM WS-SUMMARY-LINE
+
+           IF RS-OVERFLOW-COUNT > 0
+               MOVE RS-OVERFLOW-COUNT TO WS-OVFL-COUNT-OUT
+               WRITE REPORT-OUT-LINE FROM WS-OVERFLOW-LINE
+           END-IF
+
+           IF RS-NEG-ADJUST-COUNT > 0
+               MOVE RS-NEG-ADJUST-COUNT TO WS-NEGADJ-COUNT-OUT
+               WRITE REPORT-OUT-LINE FROM WS-NEGADJ-LINE
+           END-IF
+
+           EVALUATE RS-RECON-STATUS
+               WHEN 'M'
+                   WRITE REPORT-OUT-LINE FROM WS-RECON-MATCH-LINE
+               WHEN 'X'
+                   WRITE REPORT-OUT-LINE FROM WS-RECON-MISMATCH-LINE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       8000-TERMINATE.
+           CLOSE RPTSNAP-FILE
+           CLOSE REPORT-FILE.
